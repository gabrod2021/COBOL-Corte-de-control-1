@@ -3,6 +3,24 @@
       * Date: 07/09/2023
       * Purpose: CORTE DE CONTROL SIMPLE
       * Tectonics: cobc
+      * Modificaciones:
+      *   14/03/2024 GR - Se ordena la entrada por FECHA/EMPLEADO antes
+      *                    del corte de control (RUTINA DE SORT).
+      *   14/03/2024 GR - Subtotal por empleado dentro de cada fecha
+      *                    (corte de control anidado).
+      *   15/03/2024 GR - Desglose de los totales diarios por
+      *                    ENT-CATEGORIA.
+      *   15/03/2024 GR - Validacion de registros de entrada con
+      *                    archivo de excepciones y reconciliacion.
+      *   18/03/2024 GR - El listado del corte de control tambien se
+      *                    graba en el archivo REPORTE.
+      *   18/03/2024 GR - Procesamiento de una lista de archivos
+      *                    mensuales con resumen anual consolidado.
+      *   20/03/2024 GR - Checkpoint/restart por corte de fecha.
+      *   20/03/2024 GR - Ranking anual de vendedores por empleado.
+      *   21/03/2024 GR - La ruta del archivo de entrada (o de la
+      *                    lista de archivos) se recibe por parametro.
+      *   21/03/2024 GR - Bitacora de auditoria de ejecuciones.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CL11EJ01.
@@ -16,10 +34,45 @@
 
        FILE-CONTROL.
 
-       SELECT ENTRADA
-           ASSIGN TO '../AGOSTO.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
-           FILE STATUS IS FS-ENTRADA.
+           SELECT ENTRADA
+               ASSIGN DYNAMIC WS-RUTA-ENTRADA-ACTUAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
+
+           SELECT LISTA-ARCHIVOS
+               ASSIGN DYNAMIC WS-RUTA-PARAMETRO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LISTA.
+
+           SELECT ARCH-ORDENADO
+               ASSIGN TO 'CL11EJ01.SRT'.
+
+           SELECT EXCEPCIONES
+               ASSIGN TO 'EXCEPCIO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
+
+           SELECT REPORTE
+               ASSIGN TO 'REPORTE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CL11EJ01.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT EMPLEADOS-TOTALES
+               ASSIGN TO 'EMPLEADO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-EMPLEADO
+               FILE STATUS IS FS-EMPLEADOS.
+
+           SELECT AUDITORIA
+               ASSIGN TO 'CL11EJ01.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -33,6 +86,57 @@
           05 ENT-CATEGORIA                  PIC X(20).
           05 ENT-IMPORTE                    PIC 9(8)V9(2).
 
+       FD LISTA-ARCHIVOS.
+       01 REG-LISTA-ARCHIVO                 PIC X(80).
+
+       SD ARCH-ORDENADO.
+       01 REG-ORDENADO.
+          05 ORD-FECHA                      PIC X(10).
+          05 ORD-FECHA-CLAVE                PIC 9(08).
+          05 ORD-ID-EMPLEADO                PIC 9(05).
+          05 ORD-NOMBRE-APELLIDO            PIC X(40).
+          05 ORD-CATEGORIA                  PIC X(20).
+          05 ORD-IMPORTE                    PIC 9(8)V9(2).
+
+       FD EXCEPCIONES.
+       01 REG-EXCEPCION.
+          05 EXC-FECHA                      PIC X(10).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 EXC-ID-EMPLEADO                PIC 9(05).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 EXC-NOMBRE-APELLIDO            PIC X(40).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 EXC-CATEGORIA                  PIC X(20).
+          05 FILLER                         PIC X(01) VALUE SPACE.
+          05 EXC-IMPORTE                    PIC ZZ.ZZZ.ZZ9,99.
+          05 FILLER                         PIC X(03) VALUE ' - '.
+          05 EXC-MOTIVO                     PIC X(40).
+
+       FD REPORTE.
+       01 REG-REPORTE                       PIC X(132).
+
+       FD CHECKPOINT-FILE.
+       01 REG-CHECKPOINT.
+          05 CKP-ARCHIVO                    PIC X(80).
+          05 CKP-INDICE-ARCHIVO             PIC 9(03).
+          05 CKP-FECHA                      PIC X(10).
+          05 CKP-FECHA-CLAVE                PIC 9(08).
+          05 CKP-CONT-LEIDOS                PIC 9(07).
+          05 CKP-CONT-ACEPTADOS             PIC 9(07).
+          05 CKP-CONT-RECHAZADOS            PIC 9(07).
+          05 CKP-YTD-IMPORTE                PIC 9(10)V9(2).
+          05 CKP-YTD-CANT-VENTAS            PIC 9(07).
+
+       FD EMPLEADOS-TOTALES.
+       01 REG-EMPLEADO-TOTAL.
+          05 EMP-ID-EMPLEADO                PIC 9(05).
+          05 EMP-NOMBRE-APELLIDO            PIC X(40).
+          05 EMP-IMPORTE-TOTAL              PIC 9(10)V9(2).
+          05 EMP-CANT-VENTAS-TOTAL          PIC 9(07).
+
+       FD AUDITORIA.
+       01 REG-AUDITORIA                     PIC X(150).
+
        WORKING-STORAGE SECTION.
 
        01 FS-STATUS.
@@ -40,16 +144,148 @@
              88 FS-ENTRADA-OK                    VALUE '00'.
              88 FS-ENTRADA-EOF                   VALUE '10'.
              88 FS-ENTRADA-NFD                   VALUE '35'.
+          05 FS-LISTA                        PIC X(2).
+             88 FS-LISTA-OK                      VALUE '00'.
+             88 FS-LISTA-EOF                     VALUE '10'.
+             88 FS-LISTA-NFD                     VALUE '35'.
+          05 FS-EXCEPCIONES                  PIC X(2).
+             88 FS-EXCEPCIONES-OK                VALUE '00'.
+          05 FS-REPORTE                      PIC X(2).
+             88 FS-REPORTE-OK                    VALUE '00'.
+          05 FS-CHECKPOINT                   PIC X(2).
+             88 FS-CHECKPOINT-OK                 VALUE '00'.
+             88 FS-CHECKPOINT-EOF                VALUE '10'.
+             88 FS-CHECKPOINT-NFD                VALUE '35'.
+          05 FS-EMPLEADOS                    PIC X(2).
+             88 FS-EMPLEADOS-OK                  VALUE '00'.
+             88 FS-EMPLEADOS-NFD                 VALUE '35'.
+             88 FS-EMPLEADOS-NOTFOUND            VALUE '23'.
+          05 FS-AUDITORIA                    PIC X(2).
+             88 FS-AUDITORIA-OK                  VALUE '00'.
+
+       01 WS-SWITCHES.
+          05 WS-SW-SORT-EOF                  PIC X(01) VALUE 'N'.
+             88 WS-SORT-EOF                      VALUE 'S'.
+             88 WS-SORT-NOT-EOF                  VALUE 'N'.
+          05 WS-SW-VALIDO                    PIC X(01) VALUE 'S'.
+             88 WS-REGISTRO-VALIDO               VALUE 'S'.
+             88 WS-REGISTRO-INVALIDO             VALUE 'N'.
+          05 WS-SW-RESUME                    PIC X(01) VALUE 'N'.
+             88 WS-HAY-RESUME                    VALUE 'S'.
+          05 WS-SW-SALTAR-GRUPO              PIC X(01) VALUE 'N'.
+             88 WS-SALTAR-GRUPO                  VALUE 'S'.
+          05 WS-SW-ERROR-ARCHIVO             PIC X(01) VALUE 'N'.
+             88 WS-HUBO-ERROR-ARCHIVO            VALUE 'S'.
+          05 WS-SW-YA-CONTABILIZADO          PIC X(01) VALUE 'N'.
+             88 WS-YA-CONTABILIZADO              VALUE 'S'.
+
+       01 WS-PARAMETRO.
+          05 WS-RUTA-PARAMETRO               PIC X(80) VALUE SPACES.
+          05 WS-RUTA-ENTRADA-ACTUAL          PIC X(80) VALUE SPACES.
+          05 WS-RESPUESTA-RESUME             PIC X(01) VALUE 'N'.
+          05 WS-LONGITUD-PARAMETRO           PIC 9(03) VALUE 0.
 
        01 WS-CONTADORES.
-          05 WS-CONT-REG-ENTRADA             PIC 9(5) VALUE 0.
+          05 WS-CONT-REG-ENTRADA             PIC 9(7) VALUE 0.
+          05 WS-CONT-REG-ACEPTADOS           PIC 9(7) VALUE 0.
+          05 WS-CONT-REG-RECHAZADOS          PIC 9(7) VALUE 0.
+
+       01 WS-MOTIVO-RECHAZO                  PIC X(40) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * TABLA DE ARCHIVOS MENSUALES A PROCESAR
+      *----------------------------------------------------------------*
+       01 WS-TABLA-ARCHIVOS-AREA.
+          05 WS-CANT-ARCHIVOS                PIC 9(03) VALUE 0.
+          05 WS-IDX-ARCHIVO                  PIC 9(03) VALUE 0.
+          05 WS-TABLA-ARCHIVOS OCCURS 60 TIMES
+                                INDEXED BY WS-IDX-TAB-ARCH.
+             10 WS-TAB-NOM-ARCHIVO           PIC X(80).
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT / RESTART
+      *----------------------------------------------------------------*
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CKP-ARCHIVO                  PIC X(80) VALUE SPACES.
+          05 WS-CKP-INDICE-ARCHIVO           PIC 9(03) VALUE 0.
+          05 WS-CKP-FECHA                    PIC X(10) VALUE SPACES.
+          05 WS-CKP-FECHA-CLAVE              PIC 9(08) VALUE 0.
+          05 WS-CKP-CONT-LEIDOS              PIC 9(07) VALUE 0.
+          05 WS-CKP-CONT-ACEPTADOS           PIC 9(07) VALUE 0.
+          05 WS-CKP-CONT-RECHAZADOS          PIC 9(07) VALUE 0.
+          05 WS-CKP-YTD-IMPORTE              PIC 9(10)V9(2) VALUE 0.
+          05 WS-CKP-YTD-CANT-VENTAS          PIC 9(07) VALUE 0.
+          05 WS-CONT-REG-DESDE-CKP           PIC 9(05) VALUE 0.
 
        01 WS-CORTE-CONTROL.
           05 WS-CC-FECHA-ANT                 PIC X(10).
+          05 WS-CC-FECHA-CLAVE-ANT           PIC 9(08).
+          05 WS-CC-EMPLEADO-ANT              PIC 9(05).
+          05 WS-CC-EMP-NOMBRE-ANT            PIC X(40).
 
        01 WS-ACUMULADORES.
           05 WS-CC-IMPORTE-ACUM              PIC 9(8)V9(2).
           05 WS-CC-CANT-VENTAS-ACUM          PIC 9(04).
+          05 WS-CC-EMP-IMPORTE-ACUM          PIC 9(8)V9(2).
+          05 WS-CC-EMP-CANT-ACUM             PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * DESGLOSE POR CATEGORIA DENTRO DE CADA FECHA
+      *----------------------------------------------------------------*
+       01 WS-TABLA-CATEGORIAS-AREA.
+          05 WS-CANT-CATEGORIAS              PIC 9(03) VALUE 0.
+          05 WS-TABLA-CATEGORIAS OCCURS 30 TIMES
+                                  INDEXED BY WS-IDX-CAT.
+             10 WS-CAT-NOMBRE                PIC X(20).
+             10 WS-CAT-IMPORTE-ACUM          PIC 9(8)V9(2).
+             10 WS-CAT-CANT-ACUM             PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * RANKING ANUAL DE VENDEDORES
+      *----------------------------------------------------------------*
+       01 WS-TABLA-RANKING-AREA.
+          05 WS-CANT-RANKING                 PIC 9(04) VALUE 0.
+          05 WS-TABLA-RANKING OCCURS 500 TIMES
+                               INDEXED BY WS-IDX-RANK.
+             10 WS-RANK-ID-EMPLEADO          PIC 9(05).
+             10 WS-RANK-NOMBRE-APELLIDO      PIC X(40).
+             10 WS-RANK-IMPORTE-TOTAL        PIC 9(10)V9(2).
+             10 WS-RANK-CANT-VENTAS          PIC 9(07).
+
+       01 WS-RANK-AUX.
+          05 WS-RANK-AUX-ID                  PIC 9(05).
+          05 WS-RANK-AUX-NOMBRE              PIC X(40).
+          05 WS-RANK-AUX-IMPORTE             PIC 9(10)V9(2).
+          05 WS-RANK-AUX-CANT                PIC 9(07).
+
+      *----------------------------------------------------------------*
+      * TOTALES ANUALES CONSOLIDADOS
+      *----------------------------------------------------------------*
+       01 WS-TOTALES-ANUALES.
+          05 WS-YTD-IMPORTE-ACUM             PIC 9(10)V9(2) VALUE 0.
+          05 WS-YTD-CANT-VENTAS-ACUM         PIC 9(07) VALUE 0.
+
+       01 WS-VALIDACION-FECHA.
+          05 WS-VF-DIA                       PIC 9(02).
+          05 WS-VF-MES                       PIC 9(02).
+          05 WS-VF-ANIO                      PIC 9(04).
+          05 WS-VF-DIA-X                     PIC X(02).
+          05 WS-VF-MES-X                     PIC X(02).
+          05 WS-VF-ANIO-X                    PIC X(04).
+          05 WS-VF-CLAVE                     PIC 9(08).
+          05 WS-VF-MAX-DIA                   PIC 9(02).
+          05 WS-VF-DIV-AUX                   PIC 9(04).
+          05 WS-VF-REM-4                     PIC 9(04).
+          05 WS-VF-REM-100                   PIC 9(04).
+          05 WS-VF-REM-400                   PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * CANTIDAD DE DIAS DE CADA MES (FEBRERO EN ANIO NO BISIESTO).
+      *----------------------------------------------------------------*
+       01 WS-DIAS-POR-MES-LIT               PIC X(24)
+                                     VALUE '312831303130313130313031'.
+       01 WS-DIAS-POR-MES REDEFINES WS-DIAS-POR-MES-LIT.
+          05 WS-DPM-DIAS                     PIC 9(02) OCCURS 12 TIMES.
 
        01 WS-LISTADO.
           05 WS-LIS-SEPARADOR               PIC X(37) VALUE ALL '-'.
@@ -65,38 +301,308 @@
              10 WS-LIS-D-CANTIDAD           PIC ZZZ9.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-IMPORTE            PIC ZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-EMPLEADO.
+             10 FILLER                      PIC X(06) VALUE '   EMP'.
+             10 WS-LIS-E-ID                 PIC ZZZZ9.
+             10 FILLER                      PIC X(02) VALUE '- '.
+             10 WS-LIS-E-NOMBRE              PIC X(40).
+             10 FILLER                      PIC X(02) VALUE ': '.
+             10 WS-LIS-E-CANTIDAD           PIC ZZZ9.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-E-IMPORTE            PIC ZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-CATEGORIA.
+             10 FILLER                      PIC X(06) VALUE '   CAT'.
+             10 WS-LIS-C-NOMBRE             PIC X(20).
+             10 FILLER                      PIC X(02) VALUE ': '.
+             10 WS-LIS-C-CANTIDAD           PIC ZZZ9.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-C-IMPORTE            PIC ZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-RANKING.
+             10 WS-LIS-R-POS                PIC ZZ9.
+             10 FILLER                      PIC X(03) VALUE ' - '.
+             10 WS-LIS-R-ID                 PIC ZZZZ9.
+             10 FILLER                      PIC X(02) VALUE '- '.
+             10 WS-LIS-R-NOMBRE             PIC X(40).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-R-IMPORTE            PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+          05 WS-LIS-RECONCILIACION.
+             10 FILLER                      PIC X(11) VALUE 'LEIDOS: '.
+             10 WS-LIS-RC-LEIDOS            PIC Z.ZZZ.ZZ9.
+             10 FILLER                      PIC X(13) VALUE ' ACEPT: '.
+             10 WS-LIS-RC-ACEPTADOS         PIC Z.ZZZ.ZZ9.
+             10 FILLER                      PIC X(13) VALUE ' RECHAZ: '.
+             10 WS-LIS-RC-RECHAZADOS        PIC Z.ZZZ.ZZ9.
+          05 WS-LIS-RES-CANTIDAD.
+             10 FILLER                      PIC X(20)
+                                       VALUE 'CANTIDAD DE VENTAS: '.
+             10 WS-LIS-RES-CANT-VALOR       PIC Z.ZZZ.ZZ9.
+          05 WS-LIS-RES-IMPORTE.
+             10 FILLER                      PIC X(20)
+                                       VALUE 'IMPORTE TOTAL     : '.
+             10 WS-LIS-RES-IMP-VALOR        PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-AUDIT-LINEA.
+          05 WS-AUD-FECHA                    PIC X(10).
+          05 FILLER                          PIC X(01) VALUE SPACE.
+          05 WS-AUD-HORA                     PIC X(08).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-AUD-ARCHIVOS                 PIC X(80).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-AUD-LEIDOS                   PIC Z.ZZZ.ZZ9.
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-AUD-IMPORTE                  PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-AUD-STATUS                   PIC X(02).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-AUD-ERROR-ARCHIVOS           PIC X(01).
+
+       01 WS-FECHA-HORA-SISTEMA.
+          05 WS-FHS-FECHA                    PIC 9(08).
+          05 WS-FHS-FECHA-R REDEFINES WS-FHS-FECHA.
+             10 WS-FHS-ANIO                  PIC 9(04).
+             10 WS-FHS-MES                   PIC 9(02).
+             10 WS-FHS-DIA                   PIC 9(02).
+          05 WS-FHS-HORA                     PIC 9(08).
+
+       01 WS-DEFAULT-ENTRADA               PIC X(80)
+                                            VALUE '../AGOSTO.TXT'.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
 
+           PERFORM 0100-OBTENER-PARAMETRO
+              THRU 0100-OBTENER-PARAMETRO-FIN.
+
+           PERFORM 0200-ARMAR-LISTA-ARCHIVOS
+              THRU 0200-ARMAR-LISTA-ARCHIVOS-FIN.
+
            PERFORM 1000-INICIAR-PROGRAMA
               THRU 1000-INICIAR-PROGRAMA-FIN.
 
-           IF FS-ENTRADA-OK
+           PERFORM 1900-PROCESAR-ARCHIVO
+              THRU 1900-PROCESAR-ARCHIVO-FIN
+             VARYING WS-IDX-ARCHIVO FROM 1 BY 1
+               UNTIL WS-IDX-ARCHIVO > WS-CANT-ARCHIVOS.
 
-              DISPLAY WS-LIS-HEADER
-              DISPLAY WS-LIS-SEPARADOR
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
 
-              PERFORM 2000-PROCESAR-PROGRAMA
-                 THRU 2000-PROCESAR-PROGRAMA-FIN
-                UNTIL FS-ENTRADA-EOF
+            STOP RUN.
+      *----------------------------------------------------------------*
+      * OBTIENE LA RUTA DEL ARCHIVO/LISTA DE ENTRADA POR PARAMETRO.
+      * SI NO SE INFORMA, SE USA AGOSTO.TXT COMO ANTES.
+      *----------------------------------------------------------------*
+       0100-OBTENER-PARAMETRO.
 
+           ACCEPT WS-RUTA-PARAMETRO FROM ARGUMENT-VALUE.
+
+           IF WS-RUTA-PARAMETRO = SPACES
+              ACCEPT WS-RUTA-PARAMETRO FROM ENVIRONMENT
+                     'CL11EJ01_ENTRADA'
            END-IF.
 
-           PERFORM 3000-FINALIZAR-PROGRAMA
-              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+           IF WS-RUTA-PARAMETRO = SPACES
+              MOVE WS-DEFAULT-ENTRADA       TO WS-RUTA-PARAMETRO
+           END-IF.
 
-            STOP RUN.
+       0100-OBTENER-PARAMETRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ARMA LA TABLA DE ARCHIVOS A PROCESAR. SI EL PARAMETRO ES UN
+      * ARCHIVO DE LISTA (EXTENSION .LST) SE LEE UN NOMBRE DE ARCHIVO
+      * MENSUAL POR LINEA; CASO CONTRARIO SE PROCESA UN UNICO ARCHIVO,
+      * COMO HACIA EL PROGRAMA ORIGINALMENTE.
+      *----------------------------------------------------------------*
+       0200-ARMAR-LISTA-ARCHIVOS.
+
+           PERFORM 0210-CALCULAR-LONGITUD
+              THRU 0210-CALCULAR-LONGITUD-FIN.
+
+           IF WS-LONGITUD-PARAMETRO > 4
+              AND WS-RUTA-PARAMETRO
+                    (WS-LONGITUD-PARAMETRO - 3 : 4) = '.LST'
+              PERFORM 0250-LEER-LISTA-ARCHIVOS
+                 THRU 0250-LEER-LISTA-ARCHIVOS-FIN
+           ELSE
+              ADD 1                         TO WS-CANT-ARCHIVOS
+              MOVE WS-RUTA-PARAMETRO
+                                TO WS-TAB-NOM-ARCHIVO (WS-CANT-ARCHIVOS)
+           END-IF.
+
+       0200-ARMAR-LISTA-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CALCULA LA LONGITUD REAL (SIN BLANCOS DE RELLENO) DEL
+      * PARAMETRO RECIBIDO, PARA PODER MIRAR SU EXTENSION.
+      *----------------------------------------------------------------*
+       0210-CALCULAR-LONGITUD.
+
+           MOVE 80                          TO WS-LONGITUD-PARAMETRO.
+
+           PERFORM 0220-RETROCEDER-UN-CARACTER
+              THRU 0220-RETROCEDER-UN-CARACTER-FIN
+             UNTIL WS-LONGITUD-PARAMETRO = 0
+                OR WS-RUTA-PARAMETRO (WS-LONGITUD-PARAMETRO : 1)
+                      NOT = SPACE.
+
+       0210-CALCULAR-LONGITUD-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       0220-RETROCEDER-UN-CARACTER.
+
+           SUBTRACT 1                       FROM WS-LONGITUD-PARAMETRO.
+
+       0220-RETROCEDER-UN-CARACTER-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       0250-LEER-LISTA-ARCHIVOS.
+
+           OPEN INPUT LISTA-ARCHIVOS.
+
+           IF NOT FS-LISTA-OK
+              DISPLAY 'NO SE ENCUENTRA LA LISTA DE ARCHIVOS'
+              DISPLAY 'FILE STATUS: ' FS-LISTA
+           ELSE
+              PERFORM 0260-LEER-UN-ARCHIVO-LISTA
+                 THRU 0260-LEER-UN-ARCHIVO-LISTA-FIN
+                UNTIL FS-LISTA-EOF
+              CLOSE LISTA-ARCHIVOS
+           END-IF.
+
+       0250-LEER-LISTA-ARCHIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       0260-LEER-UN-ARCHIVO-LISTA.
+
+           READ LISTA-ARCHIVOS.
+
+           IF FS-LISTA-OK AND REG-LISTA-ARCHIVO NOT = SPACES
+              IF WS-CANT-ARCHIVOS < 60
+                 ADD 1                      TO WS-CANT-ARCHIVOS
+                 MOVE REG-LISTA-ARCHIVO
+                                TO WS-TAB-NOM-ARCHIVO (WS-CANT-ARCHIVOS)
+              ELSE
+                 DISPLAY 'TABLA DE ARCHIVOS LLENA, SE IGNORA: '
+                         REG-LISTA-ARCHIVO
+              END-IF
+           END-IF.
+
+       0260-LEER-UN-ARCHIVO-LISTA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1000-INICIAR-PROGRAMA.
 
-           INITIALIZE WS-CONTADORES.
+           INITIALIZE WS-CONTADORES WS-TOTALES-ANUALES.
 
-           PERFORM 1100-ABRIR-ARCHIVO
-              THRU 1100-ABRIR-ARCHIVO-FIN.
+           PERFORM 1050-VERIFICAR-RESTART
+              THRU 1050-VERIFICAR-RESTART-FIN.
+
+           IF WS-HAY-RESUME
+              MOVE WS-CKP-CONT-LEIDOS        TO WS-CONT-REG-ENTRADA
+              MOVE WS-CKP-CONT-ACEPTADOS     TO WS-CONT-REG-ACEPTADOS
+              MOVE WS-CKP-CONT-RECHAZADOS    TO WS-CONT-REG-RECHAZADOS
+              MOVE WS-CKP-YTD-IMPORTE        TO WS-YTD-IMPORTE-ACUM
+              MOVE WS-CKP-YTD-CANT-VENTAS    TO WS-YTD-CANT-VENTAS-ACUM
+           END-IF.
+
+           PERFORM 1060-ABRIR-ARCHIVOS-SALIDA
+              THRU 1060-ABRIR-ARCHIVOS-SALIDA-FIN.
+
+           OPEN I-O EMPLEADOS-TOTALES.
+           IF NOT FS-EMPLEADOS-OK
+              CLOSE EMPLEADOS-TOTALES
+              OPEN OUTPUT EMPLEADOS-TOTALES
+              CLOSE EMPLEADOS-TOTALES
+              OPEN I-O EMPLEADOS-TOTALES
+           END-IF.
 
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * ABRE EXCEPCIONES Y REPORTE. EN UNA REANUDACION SE ABREN EN
+      * MODO EXTEND PARA NO PERDER EL CONTENIDO YA GENERADO ANTES DEL
+      * CORTE; SI TODAVIA NO EXISTEN, SE CREAN COMO SALIDA NUEVA.
+      *----------------------------------------------------------------*
+       1060-ABRIR-ARCHIVOS-SALIDA.
+
+           IF WS-HAY-RESUME
+              OPEN EXTEND EXCEPCIONES
+              IF NOT FS-EXCEPCIONES-OK
+                 CLOSE EXCEPCIONES
+                 OPEN OUTPUT EXCEPCIONES
+              END-IF
+              OPEN EXTEND REPORTE
+              IF NOT FS-REPORTE-OK
+                 CLOSE REPORTE
+                 OPEN OUTPUT REPORTE
+              END-IF
+           ELSE
+              OPEN OUTPUT EXCEPCIONES
+              OPEN OUTPUT REPORTE
+           END-IF.
+
+       1060-ABRIR-ARCHIVOS-SALIDA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * OFRECE REANUDAR DESDE EL ULTIMO CHECKPOINT GRABADO. SI EL
+      * OPERADOR ACEPTA Y EXISTE EL ARCHIVO DE RESTART, SE CARGA EL
+      * PUNTO DE CORTE DESDE DONDE CONTINUAR.
+      *----------------------------------------------------------------*
+       1050-VERIFICAR-RESTART.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF FS-CHECKPOINT-OK
+              READ CHECKPOINT-FILE
+              IF FS-CHECKPOINT-OK
+                 DISPLAY 'SE ENCONTRO UN CHECKPOINT ANTERIOR. '
+                         'DESEA REANUDAR DESDE ALLI? (S/N)'
+                 ACCEPT WS-RESPUESTA-RESUME
+                 IF WS-RESPUESTA-RESUME = 'S'
+                    MOVE 'S'                   TO WS-SW-RESUME
+                    MOVE CKP-ARCHIVO           TO WS-CKP-ARCHIVO
+                    MOVE CKP-INDICE-ARCHIVO    TO WS-CKP-INDICE-ARCHIVO
+                    MOVE CKP-FECHA             TO WS-CKP-FECHA
+                    MOVE CKP-FECHA-CLAVE       TO WS-CKP-FECHA-CLAVE
+                    MOVE CKP-CONT-LEIDOS       TO WS-CKP-CONT-LEIDOS
+                    MOVE CKP-CONT-ACEPTADOS    TO WS-CKP-CONT-ACEPTADOS
+                    MOVE CKP-CONT-RECHAZADOS   TO WS-CKP-CONT-RECHAZADOS
+                    MOVE CKP-YTD-IMPORTE       TO WS-CKP-YTD-IMPORTE
+                    MOVE CKP-YTD-CANT-VENTAS   TO WS-CKP-YTD-CANT-VENTAS
+                    DISPLAY 'REANUDANDO DESDE ARCHIVO ' WS-CKP-ARCHIVO
+                            ' FECHA ' WS-CKP-FECHA
+                 END-IF
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              IF NOT FS-CHECKPOINT-NFD
+                 DISPLAY 'ERROR AL ABRIR EL CHECKPOINT: ' FS-CHECKPOINT
+              END-IF
+           END-IF.
+
+       1050-VERIFICAR-RESTART-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * PROCESA UN ARCHIVO MENSUAL COMPLETO: LO ORDENA POR FECHA Y
+      * EMPLEADO Y EJECUTA EL CORTE DE CONTROL SOBRE LA SALIDA
+      * ORDENADA.
+      *----------------------------------------------------------------*
+       1900-PROCESAR-ARCHIVO.
+
+           MOVE WS-TAB-NOM-ARCHIVO (WS-IDX-ARCHIVO)
+                                          TO WS-RUTA-ENTRADA-ACTUAL.
+
+           IF WS-HAY-RESUME
+              AND WS-IDX-ARCHIVO < WS-CKP-INDICE-ARCHIVO
+              DISPLAY 'SE OMITE ' WS-RUTA-ENTRADA-ACTUAL
+                      ' (YA PROCESADO EN UNA CORRIDA ANTERIOR)'
+           ELSE
+              PERFORM 1100-ABRIR-ARCHIVO
+                 THRU 1100-ABRIR-ARCHIVO-FIN
+           END-IF.
+
+       1900-PROCESAR-ARCHIVO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVO.
 
@@ -104,18 +610,38 @@
 
            EVALUATE FS-ENTRADA
                WHEN '00'
-                    PERFORM 1500-LEER-ARCHIVO
-                       THRU 1500-LEER-ARCHIVO-EXIT
+                    SORT ARCH-ORDENADO
+                       ON ASCENDING KEY ORD-FECHA-CLAVE
+                          ASCENDING KEY ORD-ID-EMPLEADO
+                       INPUT PROCEDURE 1400-VALIDAR-Y-CARGAR
+                          THRU 1400-VALIDAR-Y-CARGAR-FIN
+                       OUTPUT PROCEDURE 2000-PROCESAR-PROGRAMA
+                          THRU 2000-PROCESAR-PROGRAMA-FIN
+                    CLOSE ENTRADA
                WHEN '35'
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE ENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
+                    MOVE 'S'                 TO WS-SW-ERROR-ARCHIVO
                WHEN OTHER
                     DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
+                    MOVE 'S'                 TO WS-SW-ERROR-ARCHIVO
            END-EVALUATE.
 
        1100-ABRIR-ARCHIVO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * PROCEDIMIENTO DE ENTRADA DEL SORT: LEE EL ARCHIVO CRUDO, VALIDA
+      * CADA REGISTRO Y PASA AL SORT SOLO LOS REGISTROS ACEPTADOS.
+      *----------------------------------------------------------------*
+       1400-VALIDAR-Y-CARGAR.
+
+           PERFORM 1500-LEER-ARCHIVO
+              THRU 1500-LEER-ARCHIVO-EXIT
+             UNTIL FS-ENTRADA-EOF.
+
+       1400-VALIDAR-Y-CARGAR-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1500-LEER-ARCHIVO.
 
@@ -123,80 +649,664 @@
 
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
-                    ADD 1                   TO WS-CONT-REG-ENTRADA
+                    PERFORM 1505-VERIFICAR-YA-CONTABILIZADO
+                       THRU 1505-VERIFICAR-YA-CONTABILIZADO-FIN
+                    IF NOT WS-YA-CONTABILIZADO
+                       ADD 1                TO WS-CONT-REG-ENTRADA
+                       PERFORM 1550-VALIDAR-REGISTRO
+                          THRU 1550-VALIDAR-REGISTRO-FIN
+                       IF WS-REGISTRO-VALIDO
+                          ADD 1             TO WS-CONT-REG-ACEPTADOS
+                          MOVE ENT-FECHA            TO ORD-FECHA
+                          MOVE WS-VF-CLAVE          TO ORD-FECHA-CLAVE
+                          MOVE ENT-ID-EMPLEADO      TO ORD-ID-EMPLEADO
+                          MOVE ENT-NOMBRE-APELLIDO
+                                                TO ORD-NOMBRE-APELLIDO
+                          MOVE ENT-CATEGORIA        TO ORD-CATEGORIA
+                          MOVE ENT-IMPORTE          TO ORD-IMPORTE
+                          RELEASE REG-ORDENADO
+                       ELSE
+                          ADD 1             TO WS-CONT-REG-RECHAZADOS
+                          PERFORM 1560-GRABAR-EXCEPCION
+                             THRU 1560-GRABAR-EXCEPCION-FIN
+                       END-IF
+                    END-IF
                WHEN FS-ENTRADA-EOF
                     CONTINUE
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE ENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
+                    MOVE 'S'                 TO WS-SW-ERROR-ARCHIVO
            END-EVALUATE.
 
        1500-LEER-ARCHIVO-EXIT.
-       EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DETERMINA SI EL REGISTRO LEIDO CORRESPONDE A UNA FECHA YA
+      * PROCESADA EN UNA CORRIDA ANTERIOR (SEGUN EL CHECKPOINT), PARA
+      * EVITAR CONTARLO Y VALIDARLO POR SEGUNDA VEZ AL REANUDAR UN
+      * ARCHIVO INTERRUMPIDO. SI LA FECHA NO SE PUEDE INTERPRETAR AQUI
+      * EL REGISTRO SIGUE DE LARGO Y LO RESUELVE LA VALIDACION NORMAL.
+      *----------------------------------------------------------------*
+       1505-VERIFICAR-YA-CONTABILIZADO.
+
+           MOVE 'N'                          TO WS-SW-YA-CONTABILIZADO.
+
+           IF WS-HAY-RESUME
+              AND WS-IDX-ARCHIVO = WS-CKP-INDICE-ARCHIVO
+              MOVE ENT-FECHA (1:2)           TO WS-VF-DIA-X
+              MOVE ENT-FECHA (4:2)           TO WS-VF-MES-X
+              MOVE ENT-FECHA (7:4)           TO WS-VF-ANIO-X
+              IF ENT-FECHA (3:1) = '/'
+                 AND ENT-FECHA (6:1) = '/'
+                 AND WS-VF-DIA-X IS NUMERIC
+                 AND WS-VF-MES-X IS NUMERIC
+                 AND WS-VF-ANIO-X IS NUMERIC
+                 MOVE WS-VF-DIA-X            TO WS-VF-DIA
+                 MOVE WS-VF-MES-X            TO WS-VF-MES
+                 MOVE WS-VF-ANIO-X           TO WS-VF-ANIO
+                 COMPUTE WS-VF-CLAVE = WS-VF-ANIO * 10000
+                                      + WS-VF-MES * 100
+                                      + WS-VF-DIA
+                 IF WS-VF-CLAVE NOT > WS-CKP-FECHA-CLAVE
+                    MOVE 'S'                 TO WS-SW-YA-CONTABILIZADO
+                 END-IF
+              END-IF
+           END-IF.
+
+       1505-VERIFICAR-YA-CONTABILIZADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA IMPORTE, EMPLEADO Y FECHA DEL REGISTRO LEIDO.
+      *----------------------------------------------------------------*
+       1550-VALIDAR-REGISTRO.
+
+           MOVE 'S'                         TO WS-SW-VALIDO.
+           MOVE SPACES                      TO WS-MOTIVO-RECHAZO.
+
+           IF ENT-IMPORTE = 0
+              MOVE 'N'                      TO WS-SW-VALIDO
+              MOVE 'IMPORTE CERO'           TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           IF ENT-ID-EMPLEADO = 0 OR ENT-ID-EMPLEADO = SPACES
+              MOVE 'N'                      TO WS-SW-VALIDO
+              MOVE 'ID EMPLEADO EN BLANCO O CERO'
+                                             TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+           PERFORM 1555-VALIDAR-FECHA
+              THRU 1555-VALIDAR-FECHA-FIN.
+
+       1550-VALIDAR-REGISTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * LA FECHA SE ESPERA EN FORMATO DD/MM/AAAA.
+      *----------------------------------------------------------------*
+       1555-VALIDAR-FECHA.
+
+           MOVE ENT-FECHA (1:2)              TO WS-VF-DIA-X.
+           MOVE ENT-FECHA (4:2)              TO WS-VF-MES-X.
+           MOVE ENT-FECHA (7:4)              TO WS-VF-ANIO-X.
+
+           IF ENT-FECHA (3:1) NOT = '/'
+              OR ENT-FECHA (6:1) NOT = '/'
+              OR WS-VF-DIA-X NOT NUMERIC
+              OR WS-VF-MES-X NOT NUMERIC
+              OR WS-VF-ANIO-X NOT NUMERIC
+              MOVE 'N'                      TO WS-SW-VALIDO
+              MOVE 'FECHA INVALIDA'         TO WS-MOTIVO-RECHAZO
+           ELSE
+              MOVE WS-VF-DIA-X              TO WS-VF-DIA
+              MOVE WS-VF-MES-X              TO WS-VF-MES
+              MOVE WS-VF-ANIO-X             TO WS-VF-ANIO
+              IF WS-VF-DIA < 1 OR WS-VF-DIA > 31
+                 OR WS-VF-MES < 1 OR WS-VF-MES > 12
+                 OR WS-VF-ANIO < 1900
+                 MOVE 'N'                   TO WS-SW-VALIDO
+                 MOVE 'FECHA INVALIDA'      TO WS-MOTIVO-RECHAZO
+              ELSE
+                 PERFORM 1556-VALIDAR-DIA-DEL-MES
+                    THRU 1556-VALIDAR-DIA-DEL-MES-FIN
+                 IF WS-REGISTRO-VALIDO
+                    COMPUTE WS-VF-CLAVE = WS-VF-ANIO * 10000
+                                         + WS-VF-MES * 100
+                                         + WS-VF-DIA
+                 END-IF
+              END-IF
+           END-IF.
+
+       1555-VALIDAR-FECHA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * VALIDA QUE EL DIA EXISTA REALMENTE PARA EL MES Y ANIO DADOS,
+      * CONSIDERANDO ANIOS BISIESTOS EN FEBRERO.
+      *----------------------------------------------------------------*
+       1556-VALIDAR-DIA-DEL-MES.
+
+           MOVE WS-DPM-DIAS (WS-VF-MES)      TO WS-VF-MAX-DIA.
+
+           IF WS-VF-MES = 2
+              DIVIDE WS-VF-ANIO BY 4    GIVING WS-VF-DIV-AUX
+                                        REMAINDER WS-VF-REM-4
+              DIVIDE WS-VF-ANIO BY 100  GIVING WS-VF-DIV-AUX
+                                        REMAINDER WS-VF-REM-100
+              DIVIDE WS-VF-ANIO BY 400  GIVING WS-VF-DIV-AUX
+                                        REMAINDER WS-VF-REM-400
+              IF WS-VF-REM-4 = 0
+                 AND (WS-VF-REM-100 NOT = 0 OR WS-VF-REM-400 = 0)
+                 MOVE 29                     TO WS-VF-MAX-DIA
+              END-IF
+           END-IF.
+
+           IF WS-VF-DIA > WS-VF-MAX-DIA
+              MOVE 'N'                       TO WS-SW-VALIDO
+              MOVE 'FECHA INVALIDA'          TO WS-MOTIVO-RECHAZO
+           END-IF.
+
+       1556-VALIDAR-DIA-DEL-MES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1560-GRABAR-EXCEPCION.
+
+           MOVE SPACES                      TO REG-EXCEPCION.
+           MOVE ENT-FECHA                   TO EXC-FECHA.
+           MOVE ENT-ID-EMPLEADO             TO EXC-ID-EMPLEADO.
+           MOVE ENT-NOMBRE-APELLIDO         TO EXC-NOMBRE-APELLIDO.
+           MOVE ENT-CATEGORIA               TO EXC-CATEGORIA.
+           MOVE ENT-IMPORTE                 TO EXC-IMPORTE.
+           MOVE WS-MOTIVO-RECHAZO           TO EXC-MOTIVO.
+
+           WRITE REG-EXCEPCION.
+           IF NOT FS-EXCEPCIONES-OK
+              DISPLAY 'ERROR AL GRABAR EXCEPCION. FILE STATUS: '
+                      FS-EXCEPCIONES
+           END-IF.
+
+       1560-GRABAR-EXCEPCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * PROCEDIMIENTO DE SALIDA DEL SORT: RECORRE LOS REGISTROS YA
+      * ORDENADOS Y EJECUTA EL CORTE DE CONTROL POR FECHA.
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
-           INITIALIZE WS-ACUMULADORES.
+           MOVE 'N'                         TO WS-SW-SORT-EOF.
 
-           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
+           PERFORM 2050-RETORNAR-REGISTRO
+              THRU 2050-RETORNAR-REGISTRO-FIN.
 
-           PERFORM 2100-ACUMULAR-DATOS
-              THRU 2100-ACUMULAR-DATOS-FIN
-             UNTIL FS-ENTRADA-EOF
-                OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT.
+           IF WS-SORT-NOT-EOF
+              DISPLAY WS-LIS-HEADER
+              DISPLAY WS-LIS-SEPARADOR
+              WRITE REG-REPORTE             FROM WS-LIS-HEADER
+              WRITE REG-REPORTE             FROM WS-LIS-SEPARADOR
 
-           PERFORM 2200-MOSTAR-DATO-PARCIAL
-              THRU 2200-MOSTAR-DATO-PARCIAL-FIN.
+              PERFORM 2010-PROCESAR-GRUPO-FECHA
+                 THRU 2010-PROCESAR-GRUPO-FECHA-FIN
+                UNTIL WS-SORT-EOF
+           END-IF.
 
        2000-PROCESAR-PROGRAMA-FIN.
            EXIT.
       *----------------------------------------------------------------*
-       2100-ACUMULAR-DATOS.
+       2050-RETORNAR-REGISTRO.
+
+           RETURN ARCH-ORDENADO
+              AT END
+                 MOVE 'S'                   TO WS-SW-SORT-EOF
+           END-RETURN.
+
+       2050-RETORNAR-REGISTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CORTE DE CONTROL MAYOR (POR FECHA).
+      *----------------------------------------------------------------*
+       2010-PROCESAR-GRUPO-FECHA.
+
+           INITIALIZE WS-ACUMULADORES WS-TABLA-CATEGORIAS-AREA.
+
+           MOVE ORD-FECHA                   TO WS-CC-FECHA-ANT.
+           MOVE ORD-FECHA-CLAVE             TO WS-CC-FECHA-CLAVE-ANT.
+
+           MOVE 'N'                         TO WS-SW-SALTAR-GRUPO.
+           IF WS-HAY-RESUME
+              AND WS-IDX-ARCHIVO = WS-CKP-INDICE-ARCHIVO
+              AND WS-CC-FECHA-CLAVE-ANT NOT > WS-CKP-FECHA-CLAVE
+              MOVE 'S'                      TO WS-SW-SALTAR-GRUPO
+           END-IF.
+
+           PERFORM 2100-PROCESAR-GRUPO-EMPLEADO
+              THRU 2100-PROCESAR-GRUPO-EMPLEADO-FIN
+             UNTIL WS-SORT-EOF
+                OR ORD-FECHA-CLAVE NOT EQUAL WS-CC-FECHA-CLAVE-ANT.
+
+           IF NOT WS-SALTAR-GRUPO
+              PERFORM 2200-MOSTRAR-DATO-PARCIAL
+                 THRU 2200-MOSTRAR-DATO-PARCIAL-FIN
+              ADD WS-CC-IMPORTE-ACUM         TO WS-YTD-IMPORTE-ACUM
+              ADD WS-CC-CANT-VENTAS-ACUM     TO WS-YTD-CANT-VENTAS-ACUM
+           END-IF.
+
+           PERFORM 2900-GRABAR-CHECKPOINT
+              THRU 2900-GRABAR-CHECKPOINT-FIN.
+
+       2010-PROCESAR-GRUPO-FECHA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CORTE DE CONTROL MENOR (POR EMPLEADO DENTRO DE LA FECHA).
+      *----------------------------------------------------------------*
+       2100-PROCESAR-GRUPO-EMPLEADO.
+
+           MOVE 0                           TO WS-CC-EMP-IMPORTE-ACUM.
+           MOVE 0                           TO WS-CC-EMP-CANT-ACUM.
+           MOVE ORD-ID-EMPLEADO             TO WS-CC-EMPLEADO-ANT.
+           MOVE ORD-NOMBRE-APELLIDO         TO WS-CC-EMP-NOMBRE-ANT.
+
+           PERFORM 2110-ACUMULAR-DATOS
+              THRU 2110-ACUMULAR-DATOS-FIN
+             UNTIL WS-SORT-EOF
+                OR ORD-FECHA-CLAVE NOT EQUAL WS-CC-FECHA-CLAVE-ANT
+                OR ORD-ID-EMPLEADO NOT EQUAL WS-CC-EMPLEADO-ANT.
+
+           IF NOT WS-SALTAR-GRUPO
+              PERFORM 2160-MOSTRAR-SUBTOTAL-EMPLEADO
+                 THRU 2160-MOSTRAR-SUBTOTAL-EMPLEADO-FIN
+              PERFORM 2170-ACTUALIZAR-EMPLEADO-TOTAL
+                 THRU 2170-ACTUALIZAR-EMPLEADO-TOTAL-FIN
+           END-IF.
+
+       2100-PROCESAR-GRUPO-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-ACUMULAR-DATOS.
 
-           ADD ENT-IMPORTE                  TO WS-CC-IMPORTE-ACUM.
+           ADD ORD-IMPORTE                  TO WS-CC-IMPORTE-ACUM.
            ADD 1                            TO WS-CC-CANT-VENTAS-ACUM.
+           ADD ORD-IMPORTE                  TO WS-CC-EMP-IMPORTE-ACUM.
+           ADD 1                            TO WS-CC-EMP-CANT-ACUM.
 
-           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
+           PERFORM 2120-ACUMULAR-CATEGORIA
+              THRU 2120-ACUMULAR-CATEGORIA-FIN.
 
-           PERFORM 1500-LEER-ARCHIVO
-              THRU 1500-LEER-ARCHIVO-EXIT.
+           PERFORM 2050-RETORNAR-REGISTRO
+              THRU 2050-RETORNAR-REGISTRO-FIN.
+
+       2110-ACUMULAR-DATOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACUMULA EL IMPORTE DEL REGISTRO ACTUAL EN LA TABLA DE
+      * CATEGORIAS DE LA FECHA EN CURSO.
+      *----------------------------------------------------------------*
+       2120-ACUMULAR-CATEGORIA.
+
+           SET WS-IDX-CAT                   TO 1.
+           SEARCH WS-TABLA-CATEGORIAS
+              AT END
+                 PERFORM 2130-AGREGAR-CATEGORIA
+                    THRU 2130-AGREGAR-CATEGORIA-FIN
+              WHEN WS-IDX-CAT <= WS-CANT-CATEGORIAS
+                     AND WS-CAT-NOMBRE (WS-IDX-CAT) = ORD-CATEGORIA
+                 ADD ORD-IMPORTE            TO WS-CAT-IMPORTE-ACUM
+                                                (WS-IDX-CAT)
+                 ADD 1                      TO WS-CAT-CANT-ACUM
+                                                (WS-IDX-CAT)
+           END-SEARCH.
 
-       2100-ACUMULAR-DATOS-FIN.
+       2120-ACUMULAR-CATEGORIA-FIN.
            EXIT.
       *----------------------------------------------------------------*
-       2200-MOSTAR-DATO-PARCIAL.
+       2130-AGREGAR-CATEGORIA.
+
+           IF WS-CANT-CATEGORIAS < 30
+              ADD 1                         TO WS-CANT-CATEGORIAS
+              MOVE ORD-CATEGORIA
+                          TO WS-CAT-NOMBRE (WS-CANT-CATEGORIAS)
+              MOVE ORD-IMPORTE
+                          TO WS-CAT-IMPORTE-ACUM (WS-CANT-CATEGORIAS)
+              MOVE 1      TO WS-CAT-CANT-ACUM (WS-CANT-CATEGORIAS)
+           ELSE
+              DISPLAY 'TABLA DE CATEGORIAS LLENA, SE IGNORA: '
+                      ORD-CATEGORIA
+           END-IF.
+
+       2130-AGREGAR-CATEGORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2160-MOSTRAR-SUBTOTAL-EMPLEADO.
+
+           MOVE WS-CC-EMPLEADO-ANT           TO WS-LIS-E-ID.
+           MOVE WS-CC-EMP-NOMBRE-ANT          TO WS-LIS-E-NOMBRE.
+           MOVE WS-CC-EMP-CANT-ACUM          TO WS-LIS-E-CANTIDAD.
+           MOVE WS-CC-EMP-IMPORTE-ACUM       TO WS-LIS-E-IMPORTE.
+
+           DISPLAY WS-LIS-EMPLEADO.
+           WRITE REG-REPORTE                FROM WS-LIS-EMPLEADO.
+
+       2160-MOSTRAR-SUBTOTAL-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ACTUALIZA EL ACUMULADO ANUAL DEL EMPLEADO EN EL ARCHIVO
+      * INDEXADO EMPLEADOS-TOTALES.
+      *----------------------------------------------------------------*
+       2170-ACTUALIZAR-EMPLEADO-TOTAL.
+
+           MOVE WS-CC-EMPLEADO-ANT           TO EMP-ID-EMPLEADO.
+
+           READ EMPLEADOS-TOTALES
+              KEY IS EMP-ID-EMPLEADO
+              INVALID KEY
+                 MOVE WS-CC-EMPLEADO-ANT     TO EMP-ID-EMPLEADO
+                 MOVE WS-CC-EMP-NOMBRE-ANT   TO EMP-NOMBRE-APELLIDO
+                 MOVE WS-CC-EMP-IMPORTE-ACUM TO EMP-IMPORTE-TOTAL
+                 MOVE WS-CC-EMP-CANT-ACUM    TO EMP-CANT-VENTAS-TOTAL
+                 WRITE REG-EMPLEADO-TOTAL
+              NOT INVALID KEY
+                 ADD WS-CC-EMP-IMPORTE-ACUM  TO EMP-IMPORTE-TOTAL
+                 ADD WS-CC-EMP-CANT-ACUM     TO EMP-CANT-VENTAS-TOTAL
+                 MOVE WS-CC-EMP-NOMBRE-ANT   TO EMP-NOMBRE-APELLIDO
+                 REWRITE REG-EMPLEADO-TOTAL
+           END-READ.
+
+       2170-ACTUALIZAR-EMPLEADO-TOTAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MUESTRA Y GRABA EL TOTAL DE LA FECHA Y SU DESGLOSE POR
+      * CATEGORIA.
+      *----------------------------------------------------------------*
+       2200-MOSTRAR-DATO-PARCIAL.
 
            MOVE WS-CC-FECHA-ANT             TO WS-LIS-D-FECHA.
            MOVE WS-CC-CANT-VENTAS-ACUM      TO WS-LIS-D-CANTIDAD.
            MOVE WS-CC-IMPORTE-ACUM          TO WS-LIS-D-IMPORTE.
 
            DISPLAY WS-LIS-DETALLE.
+           WRITE REG-REPORTE                FROM WS-LIS-DETALLE.
+
+           PERFORM 2210-MOSTRAR-CATEGORIA
+              THRU 2210-MOSTRAR-CATEGORIA-FIN
+             VARYING WS-IDX-CAT FROM 1 BY 1
+               UNTIL WS-IDX-CAT > WS-CANT-CATEGORIAS.
+
+           DISPLAY WS-LIS-SEPARADOR.
+           WRITE REG-REPORTE                FROM WS-LIS-SEPARADOR.
+
+       2200-MOSTRAR-DATO-PARCIAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2210-MOSTRAR-CATEGORIA.
+
+           MOVE WS-CAT-NOMBRE (WS-IDX-CAT)      TO WS-LIS-C-NOMBRE.
+           MOVE WS-CAT-CANT-ACUM (WS-IDX-CAT)   TO WS-LIS-C-CANTIDAD.
+           MOVE WS-CAT-IMPORTE-ACUM (WS-IDX-CAT) TO WS-LIS-C-IMPORTE.
+
+           DISPLAY WS-LIS-CATEGORIA.
+           WRITE REG-REPORTE                FROM WS-LIS-CATEGORIA.
+
+       2210-MOSTRAR-CATEGORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRABA EL PUNTO DE REANUDACION LUEGO DE CADA CORTE DE FECHA.
+      *----------------------------------------------------------------*
+       2900-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
 
-       2200-MOSTAR-DATO-PARCIAL-FIN.
+           MOVE WS-RUTA-ENTRADA-ACTUAL       TO CKP-ARCHIVO.
+           MOVE WS-IDX-ARCHIVO               TO CKP-INDICE-ARCHIVO.
+           MOVE WS-CC-FECHA-ANT              TO CKP-FECHA.
+           MOVE WS-CC-FECHA-CLAVE-ANT        TO CKP-FECHA-CLAVE.
+           MOVE WS-CONT-REG-ENTRADA          TO CKP-CONT-LEIDOS.
+           MOVE WS-CONT-REG-ACEPTADOS        TO CKP-CONT-ACEPTADOS.
+           MOVE WS-CONT-REG-RECHAZADOS       TO CKP-CONT-RECHAZADOS.
+           MOVE WS-YTD-IMPORTE-ACUM          TO CKP-YTD-IMPORTE.
+           MOVE WS-YTD-CANT-VENTAS-ACUM      TO CKP-YTD-CANT-VENTAS.
+
+           WRITE REG-CHECKPOINT.
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL GRABAR CHECKPOINT. FILE STATUS: '
+                      FS-CHECKPOINT
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       2900-GRABAR-CHECKPOINT-FIN.
            EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
+           MOVE WS-YTD-CANT-VENTAS-ACUM      TO WS-LIS-RES-CANT-VALOR.
+           MOVE WS-YTD-IMPORTE-ACUM          TO WS-LIS-RES-IMP-VALOR.
+
+           DISPLAY 'RESUMEN ANUAL CONSOLIDADO'.
            DISPLAY WS-LIS-SEPARADOR.
+           DISPLAY WS-LIS-RES-CANTIDAD.
+           DISPLAY WS-LIS-RES-IMPORTE.
 
+           MOVE 'RESUMEN ANUAL CONSOLIDADO'   TO REG-REPORTE.
+           WRITE REG-REPORTE.
+           WRITE REG-REPORTE FROM WS-LIS-SEPARADOR.
+           WRITE REG-REPORTE FROM WS-LIS-RES-CANTIDAD.
+           WRITE REG-REPORTE FROM WS-LIS-RES-IMPORTE.
+
+           MOVE WS-CONT-REG-ENTRADA          TO WS-LIS-RC-LEIDOS.
+           MOVE WS-CONT-REG-ACEPTADOS        TO WS-LIS-RC-ACEPTADOS.
+           MOVE WS-CONT-REG-RECHAZADOS       TO WS-LIS-RC-RECHAZADOS.
+
+           DISPLAY WS-LIS-SEPARADOR.
            DISPLAY 'CANTIDAD DE REGISTROS LEIDOS: ' WS-CONT-REG-ENTRADA.
+           DISPLAY WS-LIS-RECONCILIACION.
+           WRITE REG-REPORTE FROM WS-LIS-RECONCILIACION.
+
+           CLOSE EMPLEADOS-TOTALES.
+
+           PERFORM 3100-MOSTRAR-RANKING
+              THRU 3100-MOSTRAR-RANKING-FIN.
 
            PERFORM 3200-CERRAR-ARCHIVO
               THRU 3200-CERRAR-ARCHIVO-FIN.
 
+           PERFORM 3300-GRABAR-AUDITORIA
+              THRU 3300-GRABAR-AUDITORIA-FIN.
+
+           IF NOT WS-HUBO-ERROR-ARCHIVO
+              PERFORM 3900-LIMPIAR-CHECKPOINT
+                 THRU 3900-LIMPIAR-CHECKPOINT-FIN
+           END-IF.
+
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * ARMA Y MUESTRA EL RANKING DE VENDEDORES DEL ANIO A PARTIR DEL
+      * ARCHIVO INDEXADO EMPLEADOS-TOTALES.
+      *----------------------------------------------------------------*
+       3100-MOSTRAR-RANKING.
+
+           MOVE 0                           TO WS-CANT-RANKING.
+
+           OPEN INPUT EMPLEADOS-TOTALES.
+
+           IF FS-EMPLEADOS-OK
+              PERFORM 3110-CARGAR-RANKING
+                 THRU 3110-CARGAR-RANKING-FIN
+                UNTIL FS-EMPLEADOS NOT = '00'
+              CLOSE EMPLEADOS-TOTALES
+
+              PERFORM 3120-ORDENAR-RANKING
+                 THRU 3120-ORDENAR-RANKING-FIN
+
+              DISPLAY ' '
+              DISPLAY 'TOP VENDEDORES DEL ANIO'
+              DISPLAY WS-LIS-SEPARADOR
+              WRITE REG-REPORTE FROM WS-LIS-SEPARADOR
+              MOVE 'TOP VENDEDORES DEL ANIO'     TO REG-REPORTE
+              WRITE REG-REPORTE
+
+              PERFORM 3130-MOSTRAR-UN-RANKING
+                 THRU 3130-MOSTRAR-UN-RANKING-FIN
+                VARYING WS-IDX-RANK FROM 1 BY 1
+                  UNTIL WS-IDX-RANK > WS-CANT-RANKING
+           END-IF.
+
+       3100-MOSTRAR-RANKING-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-CARGAR-RANKING.
+
+           READ EMPLEADOS-TOTALES NEXT RECORD.
+
+           IF FS-EMPLEADOS = '00'
+              IF WS-CANT-RANKING < 500
+                 ADD 1                      TO WS-CANT-RANKING
+                 MOVE EMP-ID-EMPLEADO
+                          TO WS-RANK-ID-EMPLEADO (WS-CANT-RANKING)
+                 MOVE EMP-NOMBRE-APELLIDO
+                          TO WS-RANK-NOMBRE-APELLIDO (WS-CANT-RANKING)
+                 MOVE EMP-IMPORTE-TOTAL
+                          TO WS-RANK-IMPORTE-TOTAL (WS-CANT-RANKING)
+                 MOVE EMP-CANT-VENTAS-TOTAL
+                          TO WS-RANK-CANT-VENTAS (WS-CANT-RANKING)
+              ELSE
+                 DISPLAY 'TABLA DE RANKING LLENA, SE IGNORA EMPLEADO: '
+                         EMP-ID-EMPLEADO
+              END-IF
+           END-IF.
+
+       3110-CARGAR-RANKING-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ORDENA LA TABLA DE RANKING EN MEMORIA POR IMPORTE TOTAL
+      * DESCENDENTE (SELECCION SIMPLE, LA TABLA ES ACOTADA A 500).
+      *----------------------------------------------------------------*
+       3120-ORDENAR-RANKING.
+
+           PERFORM 3125-ORDENAR-UNA-POSICION
+              THRU 3125-ORDENAR-UNA-POSICION-FIN
+             VARYING WS-IDX-RANK FROM 1 BY 1
+               UNTIL WS-IDX-RANK >= WS-CANT-RANKING.
+
+       3120-ORDENAR-RANKING-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3125-ORDENAR-UNA-POSICION.
+
+           SET WS-IDX-TAB-ARCH               TO WS-IDX-RANK.
+
+           PERFORM 3126-BUSCAR-MAYOR
+              THRU 3126-BUSCAR-MAYOR-FIN
+             VARYING WS-IDX-CAT FROM WS-IDX-RANK BY 1
+               UNTIL WS-IDX-CAT > WS-CANT-RANKING.
+
+           IF WS-IDX-TAB-ARCH NOT = WS-IDX-RANK
+              MOVE WS-TABLA-RANKING (WS-IDX-RANK)     TO WS-RANK-AUX
+              MOVE WS-TABLA-RANKING (WS-IDX-TAB-ARCH)
+                                       TO WS-TABLA-RANKING (WS-IDX-RANK)
+              MOVE WS-RANK-AUX
+                            TO WS-TABLA-RANKING (WS-IDX-TAB-ARCH)
+           END-IF.
+
+       3125-ORDENAR-UNA-POSICION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3126-BUSCAR-MAYOR.
+
+           IF WS-RANK-IMPORTE-TOTAL (WS-IDX-CAT)
+                 > WS-RANK-IMPORTE-TOTAL (WS-IDX-TAB-ARCH)
+              SET WS-IDX-TAB-ARCH            TO WS-IDX-CAT
+           END-IF.
+
+       3126-BUSCAR-MAYOR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3130-MOSTRAR-UN-RANKING.
+
+           MOVE WS-IDX-RANK                  TO WS-LIS-R-POS.
+           MOVE WS-RANK-ID-EMPLEADO (WS-IDX-RANK)   TO WS-LIS-R-ID.
+           MOVE WS-RANK-NOMBRE-APELLIDO (WS-IDX-RANK)
+                                              TO WS-LIS-R-NOMBRE.
+           MOVE WS-RANK-IMPORTE-TOTAL (WS-IDX-RANK)
+                                              TO WS-LIS-R-IMPORTE.
+
+           DISPLAY WS-LIS-RANKING.
+           WRITE REG-REPORTE                FROM WS-LIS-RANKING.
+
+       3130-MOSTRAR-UN-RANKING-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVO.
 
-           CLOSE ENTRADA.
+           CLOSE EXCEPCIONES.
+           CLOSE REPORTE.
+
+           IF NOT FS-ENTRADA-OK AND NOT FS-ENTRADA-EOF
+              DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA: ' FS-ENTRADA
+           END-IF.
 
-           IF NOT FS-ENTRADA-OK
-              DISPLAY 'ERROR AL CERRAR ARCHUIVO ENTRADA: ' FS-ENTRADA
+           IF WS-HUBO-ERROR-ARCHIVO
+              DISPLAY 'ATENCION: HUBO ERRORES AL ABRIR O LEER UNO O '
+                      'MAS ARCHIVOS MENSUALES DURANTE ESTA CORRIDA'
            END-IF.
 
        3200-CERRAR-ARCHIVO-FIN.
            EXIT.
       *----------------------------------------------------------------*
+      * DEJA CONSTANCIA DE LA CORRIDA EN LA BITACORA DE AUDITORIA.
+      *----------------------------------------------------------------*
+       3300-GRABAR-AUDITORIA.
+
+           ACCEPT WS-FHS-FECHA               FROM DATE YYYYMMDD.
+           ACCEPT WS-FHS-HORA                FROM TIME.
+
+           MOVE WS-FHS-DIA                   TO WS-AUD-FECHA (1:2).
+           MOVE '/'                          TO WS-AUD-FECHA (3:1).
+           MOVE WS-FHS-MES                   TO WS-AUD-FECHA (4:2).
+           MOVE '/'                          TO WS-AUD-FECHA (6:1).
+           MOVE WS-FHS-ANIO                  TO WS-AUD-FECHA (7:4).
+
+           MOVE WS-FHS-HORA (1:2)            TO WS-AUD-HORA (1:2).
+           MOVE ':'                          TO WS-AUD-HORA (3:1).
+           MOVE WS-FHS-HORA (3:2)            TO WS-AUD-HORA (4:2).
+           MOVE ':'                          TO WS-AUD-HORA (6:1).
+           MOVE WS-FHS-HORA (5:2)            TO WS-AUD-HORA (7:2).
+
+           MOVE WS-RUTA-PARAMETRO            TO WS-AUD-ARCHIVOS.
+           MOVE WS-CONT-REG-ENTRADA          TO WS-AUD-LEIDOS.
+           MOVE WS-YTD-IMPORTE-ACUM          TO WS-AUD-IMPORTE.
+           MOVE FS-ENTRADA                   TO WS-AUD-STATUS.
+           MOVE WS-SW-ERROR-ARCHIVO          TO WS-AUD-ERROR-ARCHIVOS.
+
+           OPEN EXTEND AUDITORIA.
+           IF NOT FS-AUDITORIA-OK
+              CLOSE AUDITORIA
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           WRITE REG-AUDITORIA               FROM WS-AUDIT-LINEA.
+           IF NOT FS-AUDITORIA-OK
+              DISPLAY 'ERROR AL GRABAR AUDITORIA. FILE STATUS: '
+                      FS-AUDITORIA
+           END-IF.
+
+           CLOSE AUDITORIA.
+
+       3300-GRABAR-AUDITORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BORRA EL CONTENIDO DEL CHECKPOINT AL TERMINAR UNA CORRIDA SIN
+      * ERRORES, PARA QUE LA PROXIMA EJECUCION NO OFREZCA REANUDAR UNA
+      * CORRIDA QUE YA TERMINO CORRECTAMENTE.
+      *----------------------------------------------------------------*
+       3900-LIMPIAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL LIMPIAR EL CHECKPOINT. FILE STATUS: '
+                      FS-CHECKPOINT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       3900-LIMPIAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
 
        END PROGRAM CL11EJ01.
